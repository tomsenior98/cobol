@@ -0,0 +1,5 @@
+      *> Shared high-precision PI constant for area/circumference/
+      *> volume calculations. 5 decimal digits keeps large-radius
+      *> tank jobs reconciled with engineering's spec-sheet figures.
+               01 WS-CONSTANTS.
+                   05 WS-PI PIC 9V9(5) VALUE 3.14159.
