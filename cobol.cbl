@@ -1,32 +1,437 @@
-               IDENTIFICATION DIVISION. 
+               IDENTIFICATION DIVISION.
                PROGRAM-ID. CIRCUMFERENCE.
+               ENVIRONMENT DIVISION.
+               INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT RADIUS-FILE ASSIGN TO "RADIUS.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-RADIUS-STATUS.
+                   SELECT PRINT-FILE ASSIGN TO "CIRCUM.PRT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-PRT-STATUS.
+                   SELECT LOG-FILE ASSIGN TO "CIRCUM.LOG"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-LOG-STATUS.
+                   SELECT CHECKPOINT-FILE ASSIGN TO "CIRCUM.CKP"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-CKP-STATUS.
+                   SELECT FEED-FILE ASSIGN TO "CIRCUM.FEED"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FEED-STATUS.
                DATA DIVISION.
-               WORKING-STORAGE SECTION. 
-               01 WS-CONSTANTS.
-                   05 WS-PI PIC 9v99 VALUE 3.14.
+               FILE SECTION.
+               FD  RADIUS-FILE.
+               01 RADIUS-RECORD.
+                   05 IN-RECORD-KEY PIC 9(6).
+                   05 IN-SHAPE-CODE PIC X.
+                   05 IN-RADIUS PIC S9(5)V99 SIGN LEADING SEPARATE.
+                   05 IN-HEIGHT PIC 999V99.
+                   05 IN-INNER-RADIUS PIC 999V99.
+                   05 IN-LENGTH PIC 999V99.
+                   05 IN-WIDTH PIC 999V99.
+               FD  PRINT-FILE.
+               01 PRINT-RECORD PIC X(132).
+               FD  LOG-FILE.
+               01 LOG-RECORD PIC X(132).
+               FD  CHECKPOINT-FILE.
+               01 CHECKPOINT-RECORD.
+                   05 CKP-RESTART-KEY PIC 9(6).
+                   05 CKP-TOTAL-RECORDS PIC 9(8).
+                   05 CKP-SUM-CIRCUMFERENCE PIC 9(9)V99.
+                   05 CKP-SUM-AREA PIC 9(9)V99.
+                   05 CKP-MIN-RADIUS PIC 999V99.
+                   05 CKP-MAX-RADIUS PIC 999V99.
+               FD  FEED-FILE.
+               01 FEED-RECORD PIC X(80).
+               WORKING-STORAGE SECTION.
+               COPY WSPI.
+               01 WS-FILE-STATUS.
+                   05 WS-RADIUS-STATUS PIC XX VALUE ZEROES.
+                   05 WS-PRT-STATUS PIC XX VALUE ZEROES.
+                   05 WS-LOG-STATUS PIC XX VALUE ZEROES.
+                   05 WS-CKP-STATUS PIC XX VALUE ZEROES.
+                   05 WS-FEED-STATUS PIC XX VALUE ZEROES.
+               01 WS-RUN-DATE.
+                   05 WS-RUN-DATE-YYYYMMDD PIC 9(8) VALUE ZEROES.
+               01 WS-CHECKPOINT-GROUP.
+                   05 WS-RESTART-KEY PIC 9(6) VALUE ZEROES.
+                   05 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 0100.
+                   05 WS-RECORD-COUNTER PIC 9(8) VALUE ZEROES.
+               01 WS-UOM-GROUP.
+                   05 WS-UOM-FLAG PIC X VALUE "I".
+                   05 WS-CM-PER-INCH PIC 9V99 VALUE 2.54.
+               01 WS-VALIDATION.
+                   05 WS-RADIUS-CHECK PIC S9(5)V99 VALUE ZEROES.
+                   05 WS-VALID-SWITCH PIC X VALUE "Y".
+               01 WS-SHAPE-GROUP.
+                   05 WS-SHAPE-CODE PIC X VALUE "C".
+                   05 WS-INNER-RADIUS PIC 999V99 VALUE ZEROES.
+                   05 WS-LENGTH PIC 999V99 VALUE ZEROES.
+                   05 WS-WIDTH PIC 999V99 VALUE ZEROES.
                01 WS-CIRCLE.
                    05 WS-RADIUS PIC 999V99 VALUE ZEROES.
-                   05 WS-AREA PIC 9999V99 VALUE ZEROES.
+                   05 WS-HEIGHT PIC 999V99 VALUE ZEROES.
+                   05 WS-AREA PIC 9(7)V99 VALUE ZEROES.
                    05 WS-CIRCUMFERENCE PIC 99999V99 VALUE ZEROES.
+                   05 WS-VOLUME PIC 9(10)V99 VALUE ZEROES.
                01 WS-DISPLAY.
                    05 WS-DISPLAY-CIRCUMFERENCE PIC ZZ99.99.
-                   05 WS-DISPLAY-AREA PIC ZZ99.99.
+                   05 WS-DISPLAY-AREA PIC ZZZZZZ9.99.
+                   05 WS-DISPLAY-VOLUME PIC ZZZZZZZZZ9.99.
+                   05 WS-DISPLAY-SUM-CIRCUMFERENCE PIC ZZZZZZZZ99.99.
+                   05 WS-DISPLAY-SUM-AREA PIC ZZZZZZZZ99.99.
+                   05 WS-DISPLAY-MIN-RADIUS PIC ZZ99.99.
+                   05 WS-DISPLAY-MAX-RADIUS PIC ZZ99.99.
+                   05 WS-DISPLAY-RADIUS PIC ZZ99.99.
+                   05 WS-DISPLAY-LENGTH PIC ZZ99.99.
+                   05 WS-DISPLAY-WIDTH PIC ZZ99.99.
+                   05 WS-DISPLAY-INNER-RADIUS PIC ZZ99.99.
+                   05 WS-DISPLAY-RADIUS-CHECK PIC -ZZZZ9.99.
+               01 WS-SWITCHES.
+                   05 WS-EOF-SWITCH PIC X VALUE "N".
+               01 WS-CONTROL-TOTALS.
+                   05 WS-TOTAL-RECORDS PIC 9(8) VALUE ZEROES.
+                   05 WS-SUM-CIRCUMFERENCE PIC 9(9)V99 VALUE ZEROES.
+                   05 WS-SUM-AREA PIC 9(9)V99 VALUE ZEROES.
+                   05 WS-MIN-RADIUS PIC 999V99 VALUE 999.99.
+                   05 WS-MAX-RADIUS PIC 999V99 VALUE ZEROES.
 
                PROCEDURE DIVISION.
                0000-PROCESS-RECORDS.
 
-        DISPLAY "Enter the Radius"
-        ACCEPT WS-RADIUS
+        ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
 
-        COMPUTE WS-CIRCUMFERENCE = 2 * WS-PI * WS-RADIUS
+        ACCEPT WS-UOM-FLAG FROM ENVIRONMENT "CIRCUM-UOM"
+        IF WS-UOM-FLAG NOT = "C"
+            MOVE "I" TO WS-UOM-FLAG
+        END-IF
+
+        PERFORM 0010-LOAD-CHECKPOINT
+
+        OPEN INPUT RADIUS-FILE
+        IF WS-RADIUS-STATUS NOT = "00"
+            DISPLAY "CIRCUMFERENCE: RADIUS-FILE OPEN FAILED, STATUS="
+                WS-RADIUS-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        IF WS-RESTART-KEY > 0
+            OPEN EXTEND PRINT-FILE
+            IF WS-PRT-STATUS = "35"
+                OPEN OUTPUT PRINT-FILE
+            END-IF
+            OPEN EXTEND FEED-FILE
+            IF WS-FEED-STATUS = "35"
+                OPEN OUTPUT FEED-FILE
+            END-IF
+        ELSE
+            OPEN OUTPUT PRINT-FILE
+            OPEN OUTPUT FEED-FILE
+        END-IF
+        OPEN EXTEND LOG-FILE
+        IF WS-LOG-STATUS = "35"
+            OPEN OUTPUT LOG-FILE
+        END-IF
+
+        PERFORM UNTIL WS-EOF-SWITCH = "Y"
+            READ RADIUS-FILE
+                AT END
+                    MOVE "Y" TO WS-EOF-SWITCH
+                NOT AT END
+                    IF IN-RECORD-KEY > WS-RESTART-KEY
+                        ADD 1 TO WS-TOTAL-RECORDS
+                        PERFORM 0040-DISPATCH-SHAPE
+                        PERFORM 0900-WRITE-CHECKPOINT
+                    END-IF
+            END-READ
+        END-PERFORM
+
+        PERFORM 9000-WRITE-CONTROL-TOTALS
+        PERFORM 0910-RESET-CHECKPOINT
+
+        CLOSE RADIUS-FILE
+        CLOSE PRINT-FILE
+        CLOSE FEED-FILE
+        CLOSE LOG-FILE
+
+        STOP RUN.
+
+               0010-LOAD-CHECKPOINT.
+
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-CKP-STATUS = "00"
+            READ CHECKPOINT-FILE
+                NOT AT END
+                    MOVE CKP-RESTART-KEY TO WS-RESTART-KEY
+                    MOVE CKP-TOTAL-RECORDS TO WS-TOTAL-RECORDS
+                    MOVE CKP-SUM-CIRCUMFERENCE TO WS-SUM-CIRCUMFERENCE
+                    MOVE CKP-SUM-AREA TO WS-SUM-AREA
+                    MOVE CKP-MIN-RADIUS TO WS-MIN-RADIUS
+                    MOVE CKP-MAX-RADIUS TO WS-MAX-RADIUS
+            END-READ
+            CLOSE CHECKPOINT-FILE
+        END-IF.
+
+               0900-WRITE-CHECKPOINT.
+
+        ADD 1 TO WS-RECORD-COUNTER
+        IF FUNCTION MOD(WS-RECORD-COUNTER, WS-CHECKPOINT-INTERVAL) = 0
+            MOVE IN-RECORD-KEY TO CKP-RESTART-KEY
+            MOVE WS-TOTAL-RECORDS TO CKP-TOTAL-RECORDS
+            MOVE WS-SUM-CIRCUMFERENCE TO CKP-SUM-CIRCUMFERENCE
+            MOVE WS-SUM-AREA TO CKP-SUM-AREA
+            MOVE WS-MIN-RADIUS TO CKP-MIN-RADIUS
+            MOVE WS-MAX-RADIUS TO CKP-MAX-RADIUS
+            OPEN OUTPUT CHECKPOINT-FILE
+            WRITE CHECKPOINT-RECORD
+            CLOSE CHECKPOINT-FILE
+        END-IF.
+
+               0910-RESET-CHECKPOINT.
+
+        OPEN OUTPUT CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE.
+
+               0040-DISPATCH-SHAPE.
+
+        MOVE IN-SHAPE-CODE TO WS-SHAPE-CODE
+        EVALUATE WS-SHAPE-CODE
+            WHEN "R"
+                PERFORM 0200-CALCULATE-RECTANGLE
+            WHEN "A"
+                PERFORM 0300-CALCULATE-ANNULUS
+            WHEN OTHER
+                PERFORM 0100-CALCULATE-CIRCLE
+        END-EVALUATE.
+
+               0100-CALCULATE-CIRCLE.
+
+        MOVE IN-RADIUS TO WS-RADIUS-CHECK
+        IF WS-UOM-FLAG = "C"
+            COMPUTE WS-RADIUS-CHECK ROUNDED =
+                WS-RADIUS-CHECK / WS-CM-PER-INCH
+        END-IF
+        PERFORM 1000-VALIDATE-RADIUS
+        IF WS-VALID-SWITCH = "Y"
+            PERFORM 0110-COMPUTE-CIRCLE-RESULTS
+        ELSE
+            PERFORM 0120-WRITE-REJECT-LINE
+        END-IF.
+
+               0110-COMPUTE-CIRCLE-RESULTS.
+
+        MOVE WS-RADIUS-CHECK TO WS-RADIUS
+        MOVE IN-HEIGHT TO WS-HEIGHT
+        IF WS-UOM-FLAG = "C"
+            COMPUTE WS-HEIGHT ROUNDED = WS-HEIGHT / WS-CM-PER-INCH
+        END-IF
+
+        COMPUTE WS-CIRCUMFERENCE ROUNDED = 2 * WS-PI * WS-RADIUS
         MOVE WS-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE
 
-        COMPUTE WS-AREA = WS-PI * WS-RADIUS * WS-RADIUS
+        COMPUTE WS-AREA ROUNDED = WS-PI * WS-RADIUS * WS-RADIUS
         MOVE WS-AREA TO WS-DISPLAY-AREA
 
-        DISPLAY "The Circumference is " , WS-DISPLAY-CIRCUMFERENCE
-        DISPLAY "The Area is " , WS-DISPLAY-AREA
+        COMPUTE WS-VOLUME ROUNDED = WS-AREA * WS-HEIGHT
+        MOVE WS-VOLUME TO WS-DISPLAY-VOLUME
 
-        STOP RUN.
+        MOVE WS-RADIUS TO WS-DISPLAY-RADIUS
+
+        MOVE SPACES TO PRINT-RECORD
+        STRING "SHAPE=CIRCLE RADIUS=" WS-DISPLAY-RADIUS
+            " CIRCUMFERENCE=" WS-DISPLAY-CIRCUMFERENCE
+            " AREA=" WS-DISPLAY-AREA
+            " VOLUME=" WS-DISPLAY-VOLUME
+            DELIMITED BY SIZE INTO PRINT-RECORD
+        WRITE PRINT-RECORD
+
+        PERFORM 0130-WRITE-AUDIT-LOG
+        PERFORM 0140-ACCUMULATE-TOTALS
+        PERFORM 0150-WRITE-FEED-RECORD.
+
+               0200-CALCULATE-RECTANGLE.
+
+        MOVE IN-LENGTH TO WS-LENGTH
+        MOVE IN-WIDTH TO WS-WIDTH
+        IF WS-UOM-FLAG = "C"
+            COMPUTE WS-LENGTH ROUNDED = WS-LENGTH / WS-CM-PER-INCH
+            COMPUTE WS-WIDTH ROUNDED = WS-WIDTH / WS-CM-PER-INCH
+        END-IF
+        IF WS-LENGTH > 0 AND WS-WIDTH > 0
+            PERFORM 0210-COMPUTE-RECTANGLE-RESULTS
+        ELSE
+            PERFORM 0120-WRITE-REJECT-LINE
+        END-IF.
+
+               0210-COMPUTE-RECTANGLE-RESULTS.
+
+        MOVE ZEROES TO WS-RADIUS
+        COMPUTE WS-AREA ROUNDED = WS-LENGTH * WS-WIDTH
+        MOVE WS-AREA TO WS-DISPLAY-AREA
+
+        COMPUTE WS-CIRCUMFERENCE ROUNDED = 2 * (WS-LENGTH + WS-WIDTH)
+        MOVE WS-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE
+
+        MOVE WS-LENGTH TO WS-DISPLAY-LENGTH
+        MOVE WS-WIDTH TO WS-DISPLAY-WIDTH
+
+        MOVE SPACES TO PRINT-RECORD
+        STRING "SHAPE=RECTANGLE LENGTH=" WS-DISPLAY-LENGTH
+            " WIDTH=" WS-DISPLAY-WIDTH
+            " PERIMETER=" WS-DISPLAY-CIRCUMFERENCE
+            " AREA=" WS-DISPLAY-AREA
+            DELIMITED BY SIZE INTO PRINT-RECORD
+        WRITE PRINT-RECORD
+
+        PERFORM 0130-WRITE-AUDIT-LOG
+        PERFORM 0140-ACCUMULATE-TOTALS
+        PERFORM 0150-WRITE-FEED-RECORD.
+
+               0300-CALCULATE-ANNULUS.
+
+        MOVE IN-RADIUS TO WS-RADIUS-CHECK
+        MOVE IN-INNER-RADIUS TO WS-INNER-RADIUS
+        IF WS-UOM-FLAG = "C"
+            COMPUTE WS-RADIUS-CHECK ROUNDED =
+                WS-RADIUS-CHECK / WS-CM-PER-INCH
+            COMPUTE WS-INNER-RADIUS ROUNDED =
+                WS-INNER-RADIUS / WS-CM-PER-INCH
+        END-IF
+        PERFORM 1000-VALIDATE-RADIUS
+        IF WS-VALID-SWITCH = "Y" AND WS-INNER-RADIUS > 0
+                AND WS-INNER-RADIUS < WS-RADIUS-CHECK
+            MOVE WS-RADIUS-CHECK TO WS-RADIUS
+            PERFORM 0310-COMPUTE-ANNULUS-RESULTS
+        ELSE
+            PERFORM 0120-WRITE-REJECT-LINE
+        END-IF.
+
+               0310-COMPUTE-ANNULUS-RESULTS.
+
+        COMPUTE WS-AREA ROUNDED = WS-PI *
+            (WS-RADIUS * WS-RADIUS - WS-INNER-RADIUS * WS-INNER-RADIUS)
+        MOVE WS-AREA TO WS-DISPLAY-AREA
+
+        COMPUTE WS-CIRCUMFERENCE ROUNDED = 2 * WS-PI * WS-RADIUS
+        MOVE WS-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE
+
+        MOVE WS-RADIUS TO WS-DISPLAY-RADIUS
+        MOVE WS-INNER-RADIUS TO WS-DISPLAY-INNER-RADIUS
+
+        MOVE SPACES TO PRINT-RECORD
+        STRING "SHAPE=ANNULUS RADIUS=" WS-DISPLAY-RADIUS
+            " INNER-RADIUS=" WS-DISPLAY-INNER-RADIUS
+            " CIRCUMFERENCE=" WS-DISPLAY-CIRCUMFERENCE
+            " AREA=" WS-DISPLAY-AREA
+            DELIMITED BY SIZE INTO PRINT-RECORD
+        WRITE PRINT-RECORD
+
+        PERFORM 0130-WRITE-AUDIT-LOG
+        PERFORM 0140-ACCUMULATE-TOTALS
+        PERFORM 0150-WRITE-FEED-RECORD.
+
+               0120-WRITE-REJECT-LINE.
+
+        MOVE SPACES TO PRINT-RECORD
+        EVALUATE WS-SHAPE-CODE
+            WHEN "R"
+                MOVE WS-LENGTH TO WS-DISPLAY-LENGTH
+                MOVE WS-WIDTH TO WS-DISPLAY-WIDTH
+                STRING "REJECTED SHAPE=RECTANGLE LENGTH="
+                    WS-DISPLAY-LENGTH
+                    " WIDTH=" WS-DISPLAY-WIDTH
+                    " REASON=OUT-OF-RANGE"
+                    DELIMITED BY SIZE INTO PRINT-RECORD
+            WHEN "A"
+                MOVE WS-RADIUS-CHECK TO WS-DISPLAY-RADIUS-CHECK
+                MOVE WS-INNER-RADIUS TO WS-DISPLAY-INNER-RADIUS
+                STRING "REJECTED SHAPE=ANNULUS RADIUS="
+                    WS-DISPLAY-RADIUS-CHECK
+                    " INNER-RADIUS=" WS-DISPLAY-INNER-RADIUS
+                    " REASON=OUT-OF-RANGE"
+                    DELIMITED BY SIZE INTO PRINT-RECORD
+            WHEN OTHER
+                MOVE WS-RADIUS-CHECK TO WS-DISPLAY-RADIUS-CHECK
+                STRING "REJECTED SHAPE=CIRCLE RADIUS="
+                    WS-DISPLAY-RADIUS-CHECK
+                    " REASON=OUT-OF-RANGE"
+                    DELIMITED BY SIZE INTO PRINT-RECORD
+        END-EVALUATE
+        WRITE PRINT-RECORD.
+
+               0130-WRITE-AUDIT-LOG.
+
+        MOVE SPACES TO LOG-RECORD
+        EVALUATE WS-SHAPE-CODE
+            WHEN "R"
+                STRING "RUNDATE=" WS-RUN-DATE-YYYYMMDD
+                    " SHAPE=RECTANGLE LENGTH=" WS-DISPLAY-LENGTH
+                    " WIDTH=" WS-DISPLAY-WIDTH
+                    " CIRCUMFERENCE=" WS-DISPLAY-CIRCUMFERENCE
+                    " AREA=" WS-DISPLAY-AREA
+                    DELIMITED BY SIZE INTO LOG-RECORD
+            WHEN "A"
+                STRING "RUNDATE=" WS-RUN-DATE-YYYYMMDD
+                    " SHAPE=ANNULUS RADIUS=" WS-DISPLAY-RADIUS
+                    " INNER-RADIUS=" WS-DISPLAY-INNER-RADIUS
+                    " CIRCUMFERENCE=" WS-DISPLAY-CIRCUMFERENCE
+                    " AREA=" WS-DISPLAY-AREA
+                    DELIMITED BY SIZE INTO LOG-RECORD
+            WHEN OTHER
+                STRING "RUNDATE=" WS-RUN-DATE-YYYYMMDD
+                    " SHAPE=CIRCLE RADIUS=" WS-DISPLAY-RADIUS
+                    " CIRCUMFERENCE=" WS-DISPLAY-CIRCUMFERENCE
+                    " AREA=" WS-DISPLAY-AREA
+                    DELIMITED BY SIZE INTO LOG-RECORD
+        END-EVALUATE
+        WRITE LOG-RECORD.
+
+               0140-ACCUMULATE-TOTALS.
+
+        ADD WS-CIRCUMFERENCE TO WS-SUM-CIRCUMFERENCE
+        ADD WS-AREA TO WS-SUM-AREA
+        IF WS-RADIUS > 0
+            IF WS-RADIUS < WS-MIN-RADIUS
+                MOVE WS-RADIUS TO WS-MIN-RADIUS
+            END-IF
+            IF WS-RADIUS > WS-MAX-RADIUS
+                MOVE WS-RADIUS TO WS-MAX-RADIUS
+            END-IF
+        END-IF.
+
+               0150-WRITE-FEED-RECORD.
+
+        MOVE WS-RADIUS TO WS-DISPLAY-RADIUS
+
+        MOVE SPACES TO FEED-RECORD
+        STRING WS-DISPLAY-RADIUS DELIMITED BY SIZE
+            "," WS-DISPLAY-CIRCUMFERENCE DELIMITED BY SIZE
+            "," WS-DISPLAY-AREA DELIMITED BY SIZE
+            "," WS-SHAPE-CODE DELIMITED BY SIZE
+            INTO FEED-RECORD
+        WRITE FEED-RECORD.
+
+               9000-WRITE-CONTROL-TOTALS.
+
+        MOVE WS-SUM-CIRCUMFERENCE TO WS-DISPLAY-SUM-CIRCUMFERENCE
+        MOVE WS-SUM-AREA TO WS-DISPLAY-SUM-AREA
+        MOVE WS-MIN-RADIUS TO WS-DISPLAY-MIN-RADIUS
+        MOVE WS-MAX-RADIUS TO WS-DISPLAY-MAX-RADIUS
+
+        MOVE SPACES TO PRINT-RECORD
+        STRING "CONTROL TOTALS: RECORDS=" WS-TOTAL-RECORDS
+            " SUM-CIRCUMFERENCE=" WS-DISPLAY-SUM-CIRCUMFERENCE
+            " SUM-AREA=" WS-DISPLAY-SUM-AREA
+            " MIN-RADIUS=" WS-DISPLAY-MIN-RADIUS
+            " MAX-RADIUS=" WS-DISPLAY-MAX-RADIUS
+            DELIMITED BY SIZE INTO PRINT-RECORD
+        WRITE PRINT-RECORD.
+
+               1000-VALIDATE-RADIUS.
+
+        MOVE "Y" TO WS-VALID-SWITCH
+        IF WS-RADIUS-CHECK <= 0 OR WS-RADIUS-CHECK > 999.99
+            MOVE "N" TO WS-VALID-SWITCH
+        END-IF.
 
         END PROGRAM CIRCUMFERENCE.
